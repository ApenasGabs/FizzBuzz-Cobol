@@ -0,0 +1,31 @@
+000100*====================================================
+000200*OUT-RECORD - EXTRACT RECORD WRITTEN FOR EACH INDICE
+000250*OUT-CLASSIFICATION IS SIZED FOR THE ADVERTISED 10-RULE CAPACITY
+000260*(WS-RULE-COUNT/WS-RULE-TABLE, MAIN.COB) AT 8 BYTES PER LABEL
+000270*(WS-RULE-LABEL PIC X(8), RULEREC.CPY) - 10 RULES ALL MATCHING
+000280*THE SAME INDICE STRING TOGETHER WITHOUT A SEPARATOR CANNOT
+000290*EXCEED 80 BYTES.
+000300*====================================================
+000400 01 OUT-RECORD.
+000500     05 OUT-INDICE               PIC 9(9).
+000600     05 OUT-FIZZ-FLAG            PIC X.
+000700     05 OUT-BUZZ-FLAG            PIC X.
+000800     05 OUT-CLASSIFICATION       PIC X(80).
+000900*====================================================
+001000*OUT-TRAILER-RECORD - RUN-END RECONCILIATION TOTALS,
+001100*WRITTEN TO THE SAME OUT-FILE AS THE LAST RECORD OF THE RUN.
+001200*ONE COUNT PER ACTIVE CLASSIFICATION RULE (HOW MANY INDICES WERE
+001300*A MULTIPLE OF THAT RULE'S DIVISOR, ALONE OR COMBINED WITH
+001400*ANOTHER RULE) PLUS A COUNT OF INDICES THAT MATCHED NO RULE.
+001500*OUT-RULE-MATCH-COUNTS IS A FLAT 90-BYTE BLOCK (TEN 9(9) COUNTS)
+001600*RATHER THAN AN OCCURS TABLE BECAUSE THIS RUNTIME REJECTS AN
+001700*OCCURS TABLE DECLARED DIRECTLY ON AN FD RECORD UNDER LINE
+001800*SEQUENTIAL (FILE STATUS 71, BOUNDARY VIOLATION, ON WRITE).
+001900*WORKING-STORAGE MOVES WS-RULE-MATCH-COUNT HERE AS ONE WHOLE-
+002000*TABLE MOVE - SEE WRITE-TRAILER IN MAIN.COB.
+002100*====================================================
+002200 01 OUT-TRAILER-RECORD.
+002300     05 OUT-TRAILER-ID           PIC X(9) VALUE 'TRAILER'.
+002400     05 OUT-RULE-COUNT           PIC 9(2).
+002500     05 OUT-RULE-MATCH-COUNTS    PIC X(90).
+002600     05 OUT-PLAIN-COUNT          PIC 9(9).
