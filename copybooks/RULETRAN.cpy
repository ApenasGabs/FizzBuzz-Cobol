@@ -0,0 +1,26 @@
+000100*====================================================
+000200*RULE-TRAN-RECORD - A MAINTENANCE TRANSACTION APPLIED BY
+000300*RULEMAINT AGAINST THE RULEFILE. TRAN-ACTION IS ONE OF:
+000400*    A - ADD A NEW RULE AT TRAN-NUMBER
+000500*    C - CHANGE THE DIVISOR/LABEL OF AN EXISTING RULE
+000600*    R - RETIRE (DEACTIVATE) AN EXISTING RULE
+000700*====================================================
+000800 01 RULE-TRAN-RECORD.
+000900     05 TRAN-ACTION              PIC X.
+001000         88 TRAN-IS-ADD              VALUE 'A'.
+001100         88 TRAN-IS-CHANGE           VALUE 'C'.
+001200         88 TRAN-IS-RETIRE           VALUE 'R'.
+001300     05 TRAN-NUMBER              PIC 9(2).
+001400     05 TRAN-DIVISOR             PIC 9(3).
+001500     05 TRAN-LABEL               PIC X(8).
+001600*====================================================
+001700*RULE-TRAN-RECORD-X REDEFINES THE TRANSACTION AS RAW ALPHANUMERIC
+001800*SO TRAN-NUMBER/TRAN-DIVISOR CAN BE IS-NUMERIC TESTED BEFORE THEY
+001900*ARE TRUSTED AS NUMBERS - SAME REASON AS PARM-RECORD-X IN
+002000*PARMREC.CPY.
+002100*====================================================
+002200 01 RULE-TRAN-RECORD-X REDEFINES RULE-TRAN-RECORD.
+002300     05 FILLER                   PIC X.
+002400     05 TRAN-NUMBER-X            PIC X(2).
+002500     05 TRAN-DIVISOR-X           PIC X(3).
+002600     05 FILLER                   PIC X(8).
