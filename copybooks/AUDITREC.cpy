@@ -0,0 +1,31 @@
+000100*====================================================
+000200*AUDIT-RECORD - ONE LINE PER RUN APPENDED TO AUDITFILE SO THERE
+000300*IS A PERMANENT RECORD OF WHO RAN FIZZBUZZ, WITH WHAT
+000400*PARAMETERS, WHEN, AND HOW IT CAME OUT.
+000500*AUDIT-RULE-TABLE IS A FLAT 120-BYTE SNAPSHOT OF WS-RULE-DEFAULTS
+000510*(DIVISOR+LABEL+ACTIVE FOR ALL 10 RULE SLOTS) AS THEY STOOD FOR
+000520*THIS RUN. AUDIT-RULE-MATCH-COUNTS/AUDIT-PLAIN-COUNT ARE THE SAME
+000530*FLAT-BLOCK TRAILER BREAKDOWN AS CHKPT-RULE-MATCH-COUNTS AND
+000540*OUT-RULE-MATCH-COUNTS - SEE THE NOTE IN OUTREC.CPY FOR WHY A
+000550*FLAT BLOCK IS USED INSTEAD OF AN OCCURS TABLE ON THE RECORD.
+000560*AUDIT-ELAPSED-HUNDREDTHS/AUDIT-RECORDS-PER-SEC ARE THE SAME
+000570*TIMING/THROUGHPUT FIGURES DISPLAY-TIMING REPORTS, PERSISTED HERE
+000580*SO AN EXTRACT RUN (WHICH SUPPRESSES DISPLAY-TIMING'S CONSOLE
+000590*LINES SINCE EXTRACT MEANS NO CONSOLE CHATTER) STILL HAS ITS
+000591*THROUGHPUT RECOVERABLE FROM THE AUDIT TRAIL.
+000600*====================================================
+000700 01 AUDIT-RECORD.
+000800     05 AUDIT-JOB-NAME           PIC X(8).
+000900     05 AUDIT-RUN-DATE           PIC 9(8).
+001000     05 AUDIT-RUN-TIME           PIC 9(8).
+001100     05 AUDIT-USER-ID            PIC X(8).
+001200     05 AUDIT-RUN-MODE           PIC X(8).
+001300     05 AUDIT-START-RANGE        PIC 9(9).
+001400     05 AUDIT-END-RANGE          PIC 9(9).
+001500     05 AUDIT-RETURN-CODE        PIC 9(4).
+001600     05 AUDIT-RECORDS-WRITTEN    PIC 9(9).
+001700     05 AUDIT-RULE-TABLE         PIC X(120).
+001800     05 AUDIT-RULE-MATCH-COUNTS  PIC X(90).
+001900     05 AUDIT-PLAIN-COUNT        PIC 9(9).
+002000     05 AUDIT-ELAPSED-HUNDREDTHS PIC 9(8).
+002100     05 AUDIT-RECORDS-PER-SEC    PIC 9(9).
