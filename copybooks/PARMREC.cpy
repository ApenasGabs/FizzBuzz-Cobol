@@ -0,0 +1,22 @@
+000100*====================================================
+000200*PARM-RECORD - CONTROL RECORD FOR FIZZBUZZ RANGE/RULES
+000300*====================================================
+000400 01 PARM-RECORD.
+000500     05 PARM-START-RANGE         PIC 9(9).
+000600     05 PARM-END-RANGE           PIC 9(9).
+000700     05 PARM-DIVISOR-1           PIC 9(3).
+000800     05 PARM-DIVISOR-2           PIC 9(3).
+000900     05 PARM-RUN-MODE            PIC X(8).
+001000*====================================================
+001100*PARM-RECORD-X REDEFINES THE CONTROL RECORD AS RAW ALPHANUMERIC
+001200*SO THE NUMERIC FIELDS CAN BE IS-NUMERIC TESTED BEFORE THEY ARE
+001300*TRUSTED AS NUMBERS - A PIC 9 FIELD LOADED WITH NON-NUMERIC TEXT
+001400*FROM A LINE SEQUENTIAL RECORD DOES NOT RAISE AN ERROR UNTIL IT
+001500*IS USED, SO THE CHECK HAS TO HAPPEN ON THE RAW BYTES.
+001600*====================================================
+001700 01 PARM-RECORD-X REDEFINES PARM-RECORD.
+001800     05 PARM-START-RANGE-X       PIC X(9).
+001900     05 PARM-END-RANGE-X         PIC X(9).
+002000     05 PARM-DIVISOR-1-X         PIC X(3).
+002100     05 PARM-DIVISOR-2-X         PIC X(3).
+002200     05 FILLER                   PIC X(8).
