@@ -0,0 +1,12 @@
+000100*====================================================
+000200*CHKPT-RECORD - CHECKPOINT WRITTEN EVERY N ITERATIONS SO A
+000300*FAILED RUN CAN RESUME FROM THE LAST COMPLETED INDICE INSTEAD
+000400*OF RESTARTING THE WHOLE RANGE.
+000500*CHKPT-RULE-MATCH-COUNTS IS A FLAT 90-BYTE BLOCK (TEN 9(9)
+000600*COUNTS) RATHER THAN AN OCCURS TABLE - SEE THE NOTE IN
+000700*OUTREC.CPY ON OUT-RULE-MATCH-COUNTS FOR WHY.
+000800*====================================================
+000900 01 CHKPT-RECORD.
+001000     05 CHKPT-LAST-INDICE        PIC 9(9).
+001100     05 CHKPT-RULE-MATCH-COUNTS  PIC X(90).
+001200     05 CHKPT-PLAIN-COUNT        PIC 9(9).
