@@ -0,0 +1,11 @@
+000100*====================================================
+000200*RULE-RECORD - ONE CLASSIFICATION RULE (DIVISOR/LABEL/ACTIVE)
+000300*AS MAINTAINED ON THE RULEFILE BY RULEMAINT AND READ BY
+000400*FIZZBUZZ AT STARTUP. RULE-NUMBER IS THE SLOT IN THE RULE
+000500*TABLE (1-10) - SLOTS 1 AND 2 ARE THE LEGACY FIZZ/BUZZ RULES.
+000600*====================================================
+000700 01 RULE-RECORD.
+000800     05 RULE-NUMBER              PIC 9(2).
+000900     05 RULE-DIVISOR             PIC 9(3).
+001000     05 RULE-LABEL               PIC X(8).
+001100     05 RULE-ACTIVE              PIC X.
