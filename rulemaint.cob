@@ -0,0 +1,151 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RuleMaint.
+000300*====================================================
+000400*RULEMAINT - BATCH MAINTENANCE OF THE FIZZBUZZ CLASSIFICATION
+000500*RULE CATALOG (RULEFILE). READS THE EXISTING RULEFILE (IF ANY)
+000600*INTO A WORKING-STORAGE TABLE, APPLIES EACH TRANSACTION FROM
+000700*RULETRAN IN SEQUENCE (ADD, CHANGE OR RETIRE A DIVISOR/LABEL
+000800*RULE), THEN REWRITES RULEFILE FROM THE UPDATED TABLE. THIS IS
+000900*THE STANDARD OLD-MASTER/TRANSACTION/NEW-MASTER BATCH PATTERN -
+001000*RULEFILE IS READ IN FULL AND CLOSED BEFORE IT IS REOPENED FOR
+001100*OUTPUT, SINCE LINE SEQUENTIAL DOES NOT SUPPORT UPDATE IN PLACE.
+001200*FIZZBUZZ (MAIN.COB) READS THE RESULTING RULEFILE AT STARTUP;
+001300*IF RULEMAINT HAS NEVER RUN, FIZZBUZZ KEEPS ITS COMPILED-IN
+001400*FIZZ/BUZZ DEFAULTS.
+001500*====================================================
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT RULE-FILE ASSIGN TO 'RULEFILE'
+002000         ORGANIZATION IS LINE SEQUENTIAL
+002100         FILE STATUS IS WS-RULE-STATUS.
+002200     SELECT TRAN-FILE ASSIGN TO 'RULETRAN'
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS WS-TRAN-STATUS.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  RULE-FILE.
+002800 COPY RULEREC.
+002900 FD  TRAN-FILE.
+003000 COPY RULETRAN.
+003100 WORKING-STORAGE SECTION.
+003200 01 WS-RULE-STATUS         PIC XX VALUE SPACES.
+003300 01 WS-TRAN-STATUS         PIC XX VALUE SPACES.
+003400 01 WS-RULE-COUNT          PIC 9(2) VALUE 0.
+003500 01 WS-TRAN-COUNT          PIC 9(5) VALUE 0.
+003600*====================================================
+003700*IN-MEMORY MIRROR OF THE RULE CATALOG. CAPACITY MATCHES THE
+003800*10-RULE LIMIT IN MAIN.COB'S WS-RULE-TABLE.
+003900*====================================================
+004000 01 WS-RULE-TABLE.
+004100     05 WS-RULE-ENTRY OCCURS 10 TIMES INDEXED BY RULE-IDX.
+004200         10 WS-RULE-DIVISOR  PIC 9(3) VALUE 0.
+004300         10 WS-RULE-LABEL    PIC X(8) VALUE SPACES.
+004400         10 WS-RULE-ACTIVE   PIC X VALUE 'N'.
+004500 PROCEDURE DIVISION.
+004600 MAIN-PARAGRAPH.
+004700     PERFORM LOAD-RULE-FILE.
+004800     PERFORM APPLY-TRANSACTIONS.
+004900     PERFORM SAVE-RULE-FILE.
+005000     DISPLAY "RULEMAINT: " WS-TRAN-COUNT " TRANSACTION(S) "
+005050         "APPLIED, " WS-RULE-COUNT " RULE SLOT(S) ON FILE".
+005200     STOP RUN.
+005300
+005400 LOAD-RULE-FILE.
+005500     OPEN INPUT RULE-FILE.
+005600     IF WS-RULE-STATUS = '00'
+005700         PERFORM UNTIL WS-RULE-STATUS NOT = '00'
+005800             READ RULE-FILE
+005900                 AT END
+006000                     MOVE '10' TO WS-RULE-STATUS
+006100                 NOT AT END
+006200                     IF RULE-NUMBER >= 1 AND RULE-NUMBER <= 10
+006300                         SET RULE-IDX TO RULE-NUMBER
+006400                         MOVE RULE-DIVISOR TO
+006500                             WS-RULE-DIVISOR(RULE-IDX)
+006600                         MOVE RULE-LABEL TO
+006700                             WS-RULE-LABEL(RULE-IDX)
+006800                         MOVE RULE-ACTIVE TO
+006900                             WS-RULE-ACTIVE(RULE-IDX)
+007000                         IF RULE-NUMBER > WS-RULE-COUNT
+007100                             MOVE RULE-NUMBER TO WS-RULE-COUNT
+007200                         END-IF
+007300                     END-IF
+007400             END-READ
+007500         END-PERFORM
+007600         CLOSE RULE-FILE
+007700     END-IF.
+007710*    AN ABSENT OR EMPTY RULEFILE MEANS RULEMAINT HAS NEVER RUN
+007720*    AGAINST THIS CATALOG BEFORE - SEED IT WITH THE SAME FIZZ/
+007730*    BUZZ DEFAULTS FIZZBUZZ COMPILES IN, SO THE FIRST MAINTENANCE
+007740*    RUN (E.G. ADDING A THIRD RULE) DOES NOT SILENTLY RETIRE THE
+007750*    LEGACY RULES.
+007760     IF WS-RULE-COUNT = 0
+007770         MOVE 3 TO WS-RULE-DIVISOR(1)
+007780         MOVE 'Fizz'  TO WS-RULE-LABEL(1)
+007790         MOVE 'Y' TO WS-RULE-ACTIVE(1)
+007800         MOVE 5 TO WS-RULE-DIVISOR(2)
+007810         MOVE 'Buzz'  TO WS-RULE-LABEL(2)
+007820         MOVE 'Y' TO WS-RULE-ACTIVE(2)
+007830         MOVE 2 TO WS-RULE-COUNT
+007840     END-IF.
+007850
+007900 APPLY-TRANSACTIONS.
+008000     OPEN INPUT TRAN-FILE.
+008100     IF WS-TRAN-STATUS = '00'
+008200         PERFORM UNTIL WS-TRAN-STATUS NOT = '00'
+008300             READ TRAN-FILE
+008400                 AT END
+008500                     MOVE '10' TO WS-TRAN-STATUS
+008600                 NOT AT END
+008700                     PERFORM APPLY-ONE-TRANSACTION
+008800             END-READ
+008900         END-PERFORM
+009000         CLOSE TRAN-FILE
+009100     END-IF.
+009200
+009300 APPLY-ONE-TRANSACTION.
+009310*    TRAN-NUMBER-X/TRAN-DIVISOR-X ARE THE RAW-BYTE VIEWS FROM
+009320*    RULE-TRAN-RECORD-X (RULETRAN.CPY) - A PIC 9 FIELD LOADED
+009330*    WITH NON-NUMERIC TEXT FROM A LINE SEQUENTIAL RECORD DOES NOT
+009340*    RAISE AN ERROR UNTIL IT IS USED, SO THE CHECK HAS TO HAPPEN
+009350*    ON THE RAW BYTES BEFORE TRAN-NUMBER/TRAN-DIVISOR ARE TRUSTED.
+009360     IF TRAN-NUMBER-X NOT NUMERIC OR TRAN-DIVISOR-X NOT NUMERIC
+009370         DISPLAY "RULEMAINT: SKIPPING TRANSACTION WITH NON-"
+009380             "NUMERIC RULE NUMBER OR DIVISOR"
+009390     ELSE
+009400         IF TRAN-NUMBER < 1 OR TRAN-NUMBER > 10
+009500             DISPLAY "RULEMAINT: SKIPPING TRANSACTION FOR OUT-OF-"
+009600                 "RANGE RULE NUMBER " TRAN-NUMBER
+009700         ELSE
+009800             SET RULE-IDX TO TRAN-NUMBER
+009900             ADD 1 TO WS-TRAN-COUNT
+010000             EVALUATE TRUE
+010100             WHEN TRAN-IS-ADD
+010200             WHEN TRAN-IS-CHANGE
+010300                 MOVE TRAN-DIVISOR TO WS-RULE-DIVISOR(RULE-IDX)
+010400                 MOVE TRAN-LABEL   TO WS-RULE-LABEL(RULE-IDX)
+010500                 MOVE 'Y'          TO WS-RULE-ACTIVE(RULE-IDX)
+010600             WHEN TRAN-IS-RETIRE
+010700                 MOVE 'N'          TO WS-RULE-ACTIVE(RULE-IDX)
+010800             WHEN OTHER
+010900                 DISPLAY "RULEMAINT: UNKNOWN TRANSACTION ACTION "
+011000                     TRAN-ACTION " FOR RULE " TRAN-NUMBER
+011100             END-EVALUATE
+011200             IF TRAN-NUMBER > WS-RULE-COUNT
+011300                 MOVE TRAN-NUMBER TO WS-RULE-COUNT
+011400             END-IF
+011410         END-IF
+011500     END-IF.
+011600
+011700 SAVE-RULE-FILE.
+011800     OPEN OUTPUT RULE-FILE.
+011900     PERFORM VARYING RULE-IDX FROM 1 BY 1
+011950             UNTIL RULE-IDX > WS-RULE-COUNT
+012000         MOVE RULE-IDX           TO RULE-NUMBER
+012100         MOVE WS-RULE-DIVISOR(RULE-IDX) TO RULE-DIVISOR
+012200         MOVE WS-RULE-LABEL(RULE-IDX)   TO RULE-LABEL
+012300         MOVE WS-RULE-ACTIVE(RULE-IDX)  TO RULE-ACTIVE
+012400         WRITE RULE-RECORD
+012500     END-PERFORM.
+012600     CLOSE RULE-FILE.
