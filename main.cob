@@ -1,31 +1,587 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. FizzBuzz.
-000300 DATA DIVISION.
-000400 WORKING-STORAGE SECTION.
-000500 01 indice                 PIC 9(3) VALUE 1.
-000600 01 fizzFlag               PIC X VALUE 'N'.
-000700 01 buzzFlag               PIC X VALUE 'N'.
-000800
-000900 PROCEDURE DIVISION.
-001000     PERFORM VARYING indice FROM 1 BY 1 UNTIL indice > 100
-001100         MOVE 'N' TO fizzFlag
-001200         MOVE 'N' TO buzzFlag
-001300         IF indice MOD 3 = 0 THEN
-001400             MOVE 'Y' TO fizzFlag
-001500         END-IF
-001600         IF indice MOD 5 = 0 THEN
-001700             MOVE 'Y' TO buzzFlag
-001800         END-IF
-001900         
-002000         EVALUATE TRUE
-002100             WHEN fizzFlag = 'Y' AND buzzFlag = 'Y'
-002200                 DISPLAY "FizzBuzz"
-002300             WHEN fizzFlag = 'Y'
-002400                 DISPLAY "Fizz"
-002500             WHEN buzzFlag = 'Y'
-002600                 DISPLAY "Buzz"
-002700             WHEN OTHER
-002800                 DISPLAY indice
-002900         END-EVALUATE
-003000     END-PERFORM.
-003100     STOP RUN.
+000300 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000600     SELECT PARM-FILE ASSIGN TO 'PARMFILE'
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-PARM-STATUS.
+000900     SELECT OUT-FILE ASSIGN TO 'OUTFILE'
+001000         ORGANIZATION IS LINE SEQUENTIAL
+001100         FILE STATUS IS WS-OUT-STATUS.
+001150     SELECT CHKPT-FILE ASSIGN TO 'CHKPTFIL'
+001160         ORGANIZATION IS LINE SEQUENTIAL
+001170         FILE STATUS IS WS-CHKPT-STATUS.
+001180     SELECT RULE-FILE ASSIGN TO 'RULEFILE'
+001190         ORGANIZATION IS LINE SEQUENTIAL
+001195         FILE STATUS IS WS-RULE-STATUS.
+001196     SELECT AUDIT-FILE ASSIGN TO 'AUDITFIL'
+001197         ORGANIZATION IS LINE SEQUENTIAL
+001198         FILE STATUS IS WS-AUDIT-STATUS.
+001200 DATA DIVISION.
+001300 FILE SECTION.
+001400 FD  PARM-FILE.
+001500 COPY PARMREC.
+001600 FD  OUT-FILE.
+001700 COPY OUTREC.
+001710 FD  CHKPT-FILE.
+001720 COPY CHKPREC.
+001730 FD  RULE-FILE.
+001740 COPY RULEREC.
+001750 FD  AUDIT-FILE.
+001760 COPY AUDITREC.
+001800 WORKING-STORAGE SECTION.
+001900 01 indice                 PIC 9(9) VALUE 1.
+002000 01 fizzFlag               PIC X VALUE 'N'.
+002100 01 buzzFlag               PIC X VALUE 'N'.
+002200 01 WS-PARM-STATUS         PIC XX VALUE SPACES.
+002300 01 WS-OUT-STATUS          PIC XX VALUE SPACES.
+002310 01 WS-CHKPT-STATUS        PIC XX VALUE SPACES.
+002311 01 WS-RULE-STATUS         PIC XX VALUE SPACES.
+002312 01 WS-RULE-FILE-HAS-DATA  PIC X VALUE 'N'.
+002313 01 WS-AUDIT-STATUS        PIC XX VALUE SPACES.
+002314 01 WS-AUDIT-USER-ID       PIC X(8) VALUE SPACES.
+002314 01 WS-AUDIT-JOB-NAME      PIC X(8) VALUE SPACES.
+002315 01 WS-OUT-WRITE-FAILED    PIC X VALUE 'N'.
+002320 01 WS-RESUMED             PIC X VALUE 'N'.
+002330 01 WS-CHECKPOINT-EVERY    PIC 9(5) VALUE 1000.
+002340 01 WS-SINCE-CHECKPOINT    PIC 9(5) VALUE 0.
+002350 01 WS-RUN-MODE             PIC X(8) VALUE 'REPORT'.
+002360     88 WS-MODE-IS-REPORT       VALUE 'REPORT'.
+002370     88 WS-MODE-IS-EXTRACT      VALUE 'EXTRACT'.
+002380     88 WS-MODE-IS-VALIDATE     VALUE 'VALIDATE'.
+002390 01 WS-RETURN-CODE          PIC 9(4) VALUE 0.
+002391*====================================================
+002392*RETURN-CODE SCHEME (HIGHEST APPLICABLE CODE WINS, THE USUAL
+002393*MAINFRAME BATCH CONVENTION):
+002394*    0  - SUCCESSFUL RUN
+002395*    4  - CHECKPOINT OR AUDIT FILE COULD NOT BE OPENED OR WRITTEN
+002395*         (RUN ITSELF STILL COMPLETED - ONLY THE RESTART POINT OR
+002395*         THE AUDIT TRAIL ENTRY FOR THIS RUN IS LOST)
+002396*    8  - START-RANGE IS GREATER THAN END-RANGE
+002397*   12  - CONTROL RECORD HELD NON-NUMERIC RANGE/DIVISOR DATA
+002398*   16  - AN ACTIVE CLASSIFICATION RULE HAS A ZERO DIVISOR
+002398*   20  - OUTFILE COULD NOT BE OPENED OR WRITTEN - A BAD CONTROL
+002398*         RECORD IS CAUGHT BY VALIDATE-PARMS BEFORE OUTFILE IS
+002398*         EVER OPENED, SO THIS CODE MEANS THE I/O ITSELF FAILED
+002398*====================================================
+002399 01 WS-PARM-NUMERIC-ERROR    PIC X VALUE 'N'.
+002400     88 WS-PARM-DATA-INVALID     VALUE 'Y'.
+002410 01 WS-START-RANGE         PIC 9(9) VALUE 1.
+002500 01 WS-END-RANGE           PIC 9(9) VALUE 100.
+002600 01 WS-DIVISOR-1           PIC 9(3) VALUE 3.
+002700 01 WS-DIVISOR-2           PIC 9(3) VALUE 5.
+002800 01 WS-CLASSIFICATION      PIC X(80) VALUE SPACES.
+002900 01 WS-ANY-RULE-MATCHED    PIC X VALUE 'N'.
+003000 01 WS-PLAIN-COUNT         PIC 9(9) VALUE 0.
+003010*====================================================
+003020*RUN-TIMING INSTRUMENTATION. HHMMSSHH (HUNDREDTHS) FROM THE
+003030*SYSTEM CLOCK, USED ONLY TO REPORT ELAPSED TIME AND THROUGHPUT
+003040*AT RUN END - NOT CORRECTED FOR A RUN THAT CROSSES MIDNIGHT,
+003050*THE USUAL LIMITATION OF THIS CLASSIC TIMING IDIOM.
+003060*====================================================
+003070 01 WS-RUN-START-TIME       PIC 9(8) VALUE 0.
+003071 01 WS-START-TIME-PARTS REDEFINES WS-RUN-START-TIME.
+003072     05 WS-START-HH             PIC 9(2).
+003073     05 WS-START-MM             PIC 9(2).
+003074     05 WS-START-SS             PIC 9(2).
+003075     05 WS-START-CC             PIC 9(2).
+003080 01 WS-RUN-END-TIME         PIC 9(8) VALUE 0.
+003081 01 WS-END-TIME-PARTS REDEFINES WS-RUN-END-TIME.
+003082     05 WS-END-HH               PIC 9(2).
+003083     05 WS-END-MM               PIC 9(2).
+003084     05 WS-END-SS               PIC 9(2).
+003085     05 WS-END-CC               PIC 9(2).
+003090 01 WS-ELAPSED-HUNDREDTHS   PIC 9(8) VALUE 0.
+003091 01 WS-START-TOTAL-CS       PIC 9(8) VALUE 0.
+003092 01 WS-END-TOTAL-CS         PIC 9(8) VALUE 0.
+003100 01 WS-RECORDS-WRITTEN      PIC 9(9) VALUE 0.
+003110 01 WS-RECORDS-PER-SEC      PIC 9(9) VALUE 0.
+003120*====================================================
+003121*OUT-FILE BATCH BUFFER - CLASSIFIED ROWS ARE ACCUMULATED HERE AND
+003122*FLUSHED TO OUT-FILE WS-BATCH-SIZE AT A TIME (SEE BUFFER-OUT-
+003123*RECORD/FLUSH-OUT-BUFFER) RATHER THAN WRITTEN ONE ROW AT A TIME.
+003124*LINE SEQUENTIAL HAS NO PHYSICAL BLOCKING OF ITS OWN SINCE EACH
+003125*RECORD IS A DELIMITED TEXT LINE, SO THE BATCHING IS DONE HERE
+003126*IN WORKING-STORAGE RATHER THAN VIA A BLOCK CONTAINS CLAUSE ON
+003127*THE FD.
+003127*====================================================
+003128 01 WS-BATCH-SIZE           PIC 9(3) VALUE 50.
+003129 01 WS-BATCH-COUNT          PIC 9(3) VALUE 0.
+003130 01 WS-OUT-BUFFER.
+003131     05 WS-BUF-ENTRY OCCURS 50 TIMES INDEXED BY BATCH-IDX.
+003132         10 WS-BUF-INDICE        PIC 9(9).
+003133         10 WS-BUF-FIZZ          PIC X.
+003134         10 WS-BUF-BUZZ          PIC X.
+003135         10 WS-BUF-CLASS         PIC X(80).
+003100*====================================================
+003200*CLASSIFICATION RULE TABLE - ONE ENTRY PER DIVISOR/LABEL PAIR.
+003300*A NEW RULE (E.G. DIVISOR 7 / LABEL "Bam") IS ADDED BY SUPPLYING
+003400*ANOTHER ENTRY HERE AND RAISING WS-RULE-COUNT - NO CHANGE TO THE
+003500*CLASSIFICATION LOGIC BELOW IS NEEDED. CAPACITY IS 10 RULES.
+003600*====================================================
+003700 01 WS-RULE-COUNT           PIC 9(2) VALUE 2.
+003750*WS-RULE-COUNTS-AREA IS A GROUP WRAPPER AROUND THE MATCH-COUNT
+003760*TABLE SO IT CAN BE MOVED AS ONE 90-BYTE BLOCK TO/FROM THE FLAT
+003770*CHECKPOINT/TRAILER FIELDS (AN ELEMENTARY OCCURS ITEM CANNOT BE
+003780*MOVED UNSUBSCRIPTED - IT DEFAULTS TO ITS FIRST OCCURRENCE).
+003790 01 WS-RULE-COUNTS-AREA.
+003800     05 WS-RULE-MATCH-COUNT OCCURS 10 TIMES PIC 9(9) VALUE 0.
+003900 01 WS-RULE-DEFAULTS.
+004000     05 FILLER               PIC X(12) VALUE '003Fizz    Y'.
+004100     05 FILLER               PIC X(12) VALUE '005Buzz    Y'.
+004200     05 FILLER               PIC X(12) VALUE '000        N'
+004300                              OCCURS 8 TIMES.
+004400 01 WS-RULE-TABLE REDEFINES WS-RULE-DEFAULTS.
+004500     05 WS-RULE-ENTRY OCCURS 10 TIMES INDEXED BY RULE-IDX.
+004600         10 WS-RULE-DIVISOR  PIC 9(3).
+004700         10 WS-RULE-LABEL    PIC X(8).
+004800         10 WS-RULE-ACTIVE   PIC X.
+004900
+005000 PROCEDURE DIVISION.
+005100 MAIN-PARAGRAPH.
+005110*    RUN-MODE GOVERNS WHETHER THIS IS A HUMAN-READABLE REPORT
+005120*    RUN, A SILENT EXTRACT-FILE RUN, OR A VALIDATE-ONLY RUN THAT
+005130*    NEVER TOUCHES THE LOOP, OUT-FILE OR THE CHECKPOINT FILE.
+005135     PERFORM READ-RULE-FILE.
+005140     PERFORM READ-PARM-FILE.
+005150     PERFORM VALIDATE-PARMS.
+005155*    A VALIDATE-ONLY RUN ALWAYS STOPS HERE. A REPORT OR EXTRACT
+005156*    RUN WITH A NONZERO RETURN CODE ALSO STOPS HERE, BEFORE THE
+005157*    CHECKPOINT IS READ OR OUT-FILE IS OPENED - A BAD CONTROL
+005158*    RECORD MUST FAIL FAST AND VISIBLY, NOT PRODUCE A REPORT OR
+005159*    EXTRACT BUILT ON DEFAULTED OR GARBAGE PARAMETERS.
+005160     IF WS-MODE-IS-VALIDATE OR WS-RETURN-CODE NOT = 0
+005165         PERFORM WRITE-AUDIT-RECORD
+005170         STOP RUN RETURNING WS-RETURN-CODE
+005180     END-IF.
+005210     PERFORM READ-CHECKPOINT.
+005220     IF WS-RESUMED = 'Y'
+005230         OPEN EXTEND OUT-FILE
+005240     ELSE
+005250         OPEN OUTPUT OUT-FILE
+005260     END-IF.
+005265     IF WS-OUT-STATUS NOT = '00'
+005266         DISPLAY "FIZZBUZZ: UNABLE TO OPEN OUTFILE, STATUS="
+005267             WS-OUT-STATUS
+005268         MOVE 20 TO WS-RETURN-CODE
+005269         PERFORM WRITE-AUDIT-RECORD
+005270         STOP RUN RETURNING WS-RETURN-CODE
+005271     END-IF.
+005280     ACCEPT WS-RUN-START-TIME FROM TIME.
+005400     PERFORM VARYING indice FROM WS-START-RANGE BY 1
+005500             UNTIL indice > WS-END-RANGE
+005510                 OR WS-OUT-WRITE-FAILED = 'Y'
+005600         PERFORM CLASSIFY-INDICE
+005610         IF NOT WS-MODE-IS-EXTRACT
+005700             DISPLAY WS-CLASSIFICATION
+005620         END-IF
+005800         PERFORM BUFFER-OUT-RECORD
+005820         IF WS-OUT-WRITE-FAILED = 'N'
+005821             ADD 1 TO WS-SINCE-CHECKPOINT
+005822             IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-EVERY
+005823                 PERFORM FLUSH-AND-CHECKPOINT
+005824                 MOVE 0 TO WS-SINCE-CHECKPOINT
+005825             END-IF
+005851         END-IF
+005900     END-PERFORM.
+005950     ACCEPT WS-RUN-END-TIME FROM TIME.
+005955     IF WS-BATCH-COUNT > 0 AND WS-OUT-WRITE-FAILED = 'N'
+005956         MOVE WS-END-RANGE TO indice
+005957         PERFORM FLUSH-AND-CHECKPOINT
+005958     END-IF.
+005958     IF WS-OUT-WRITE-FAILED = 'Y'
+005959         MOVE 20 TO WS-RETURN-CODE
+005960     ELSE
+005961         PERFORM WRITE-TRAILER
+005962         IF WS-OUT-STATUS NOT = '00'
+005963             DISPLAY "FIZZBUZZ: WRITE TO OUTFILE FAILED "
+005964                 "(TRAILER), STATUS=" WS-OUT-STATUS
+005965             MOVE 20 TO WS-RETURN-CODE
+005966         END-IF
+005967     END-IF.
+006010     PERFORM DISPLAY-TIMING.
+006020     PERFORM WRITE-AUDIT-RECORD.
+006045     IF WS-RETURN-CODE NOT = 20
+006050         PERFORM CLEAR-CHECKPOINT
+006055     END-IF.
+006100     CLOSE OUT-FILE.
+006200     STOP RUN RETURNING WS-RETURN-CODE.
+006300
+006350 READ-RULE-FILE.
+006351*    RULEFILE IS THE PERSISTED RULE CATALOG MAINTAINED BY THE
+006352*    RULEMAINT PROGRAM (ADD/CHANGE/RETIRE DIVISOR-LABEL PAIRS
+006353*    WITHOUT A RECOMPILE). WHEN IT IS ABSENT OR EMPTY THE
+006354*    COMPILED-IN WS-RULE-DEFAULTS TABLE (FIZZ/BUZZ) IS KEPT, SO
+006355*    A SITE THAT HAS NEVER RUN RULEMAINT SEES NO CHANGE - THE
+006356*    COUNT/TABLE ARE ONLY CLEARED TO START LOADING FROM RULEFILE
+006357*    ONCE THE FIRST VALID RULE-RECORD IS ACTUALLY FOUND. ANY
+006358*    ENTRY PARM-FILE SUPPLIES FOR DIVISOR-1/DIVISOR-2 IS APPLIED
+006358*    AFTERWARD BY READ-PARM-FILE, BUT ONLY WHILE SLOTS 1/2 ARE
+006358*    STILL THE COMPILED-IN FIZZ/BUZZ DEFAULTS - ONCE RULEMAINT
+006358*    HAS PERSISTED A CATALOG, THOSE SLOTS BELONG TO RULEFILE AND
+006358*    PARM-FILE'S LEGACY DIVISOR OVERRIDE NO LONGER APPLIES.
+006359*
+006360     OPEN INPUT RULE-FILE.
+006361     IF WS-RULE-STATUS = '00'
+006362         PERFORM UNTIL WS-RULE-STATUS NOT = '00'
+006363             READ RULE-FILE
+006364                 AT END
+006365                     MOVE '10' TO WS-RULE-STATUS
+006366                 NOT AT END
+006367                     IF RULE-NUMBER >= 1 AND RULE-NUMBER <= 10
+006368                         IF WS-RULE-FILE-HAS-DATA = 'N'
+006369                             MOVE 0 TO WS-RULE-COUNT
+006370                             MOVE 'Y' TO WS-RULE-FILE-HAS-DATA
+006371                         END-IF
+006372                         SET RULE-IDX TO RULE-NUMBER
+006373                         MOVE RULE-DIVISOR TO
+006374                             WS-RULE-DIVISOR(RULE-IDX)
+006375                         MOVE RULE-LABEL TO
+006376                             WS-RULE-LABEL(RULE-IDX)
+006377                         MOVE RULE-ACTIVE TO
+006378                             WS-RULE-ACTIVE(RULE-IDX)
+006379                         IF RULE-NUMBER > WS-RULE-COUNT
+006380                             MOVE RULE-NUMBER TO WS-RULE-COUNT
+006381                         END-IF
+006382                     END-IF
+006383             END-READ
+006384         END-PERFORM
+006385         CLOSE RULE-FILE
+006386     END-IF.
+006400 READ-PARM-FILE.
+006500*    CONTROL RECORD SUPPLIES THE RANGE AND DIVISORS SO A RERUN
+006600*    FOR A DIFFERENT RANGE DOES NOT REQUIRE A RECOMPILE. WHEN NO
+006700*    CONTROL RECORD IS AVAILABLE THE ORIGINAL 1-100 / 3-5
+006800*    DEFAULTS ALREADY MOVED INTO WORKING-STORAGE ARE KEPT. THE
+006900*    TWO CONTROL-RECORD DIVISORS FEED RULE-TABLE ENTRIES 1 AND 2
+007000*    (FIZZ/BUZZ) - ANY EXTRA RULES LIVE IN THE RULE TABLE ITSELF.
+007010*    THE OVERRIDE OF RULE-TABLE SLOTS 1/2 BELOW IS SKIPPED ONCE
+007020*    RULEFILE HAS SUPPLIED DATA FOR THEM - SEE THE NOTE IN
+007030*    READ-RULE-FILE.
+007100     OPEN INPUT PARM-FILE.
+007200     IF WS-PARM-STATUS = '00'
+007300         READ PARM-FILE
+007400             AT END
+007500                 CONTINUE
+007600             NOT AT END
+007610                 IF PARM-START-RANGE-X IS NOT NUMERIC
+007620                     OR PARM-END-RANGE-X IS NOT NUMERIC
+007630                     OR PARM-DIVISOR-1-X IS NOT NUMERIC
+007640                     OR PARM-DIVISOR-2-X IS NOT NUMERIC
+007650                     MOVE 'Y' TO WS-PARM-NUMERIC-ERROR
+007660                 ELSE
+007700                     MOVE PARM-START-RANGE TO WS-START-RANGE
+007800                     MOVE PARM-END-RANGE   TO WS-END-RANGE
+007900                     MOVE PARM-DIVISOR-1   TO WS-DIVISOR-1
+008000                     MOVE PARM-DIVISOR-2   TO WS-DIVISOR-2
+008050                     IF WS-RULE-FILE-HAS-DATA = 'N'
+008100                         MOVE WS-DIVISOR-1 TO WS-RULE-DIVISOR(1)
+008200                         MOVE WS-DIVISOR-2 TO WS-RULE-DIVISOR(2)
+008205                     END-IF
+008210                 END-IF
+008250                 IF PARM-RUN-MODE NOT = SPACES
+008260                     MOVE PARM-RUN-MODE TO WS-RUN-MODE
+008270                 END-IF
+008300         END-READ
+008400         CLOSE PARM-FILE
+008500     END-IF.
+008505
+008506 VALIDATE-PARMS.
+008507*    SANITY-CHECK THE EFFECTIVE RANGE AND RULE DIVISORS BEFORE THE
+008508*    LOOP RUNS. A VALIDATE-MODE RUN RELIES ON THIS ALONE AND
+008508*    WRITES NOTHING TO OUTFILE OR CHKPTFIL - ONLY WS-RETURN-CODE
+008508*    MATTERS TO THE CALLER, PLUS THE USUAL AUDITFIL ENTRY EVERY
+008508*    RUN GETS.
+008509*    THE HIGHEST APPLICABLE CODE WINS - SEE THE WS-RETURN-CODE
+008509*    COMMENT IN WORKING-STORAGE FOR THE FULL SCHEME.
+008510     MOVE 0 TO WS-RETURN-CODE.
+008511     IF WS-START-RANGE > WS-END-RANGE
+008512         MOVE 8 TO WS-RETURN-CODE
+008513     END-IF.
+008514     PERFORM VARYING RULE-IDX FROM 1 BY 1
+008515             UNTIL RULE-IDX > WS-RULE-COUNT
+008516         IF WS-RULE-ACTIVE(RULE-IDX) = 'Y'
+008517                 AND WS-RULE-DIVISOR(RULE-IDX) = 0
+008518                 AND WS-RETURN-CODE < 16
+008519             MOVE 16 TO WS-RETURN-CODE
+008520         END-IF
+008521     END-PERFORM.
+008522     IF WS-PARM-DATA-INVALID AND WS-RETURN-CODE < 12
+008523         MOVE 12 TO WS-RETURN-CODE
+008524     END-IF.
+008525     IF WS-RETURN-CODE NOT = 0 AND NOT WS-MODE-IS-VALIDATE
+008526         IF WS-PARM-DATA-INVALID
+008527             DISPLAY "FIZZBUZZ: CONTROL RECORD HELD NON-NUMERIC "
+008528                 "RANGE OR DIVISOR DATA"
+008529         END-IF
+008530         IF WS-START-RANGE > WS-END-RANGE
+008531             DISPLAY "FIZZBUZZ: START-RANGE IS GREATER THAN "
+008532                 "END-RANGE"
+008533         END-IF
+008534         IF WS-RETURN-CODE = 16
+008535             DISPLAY "FIZZBUZZ: AN ACTIVE RULE HAS A ZERO DIVISOR"
+008536         END-IF
+008537     END-IF.
+008524
+008525 READ-CHECKPOINT.
+008530*    A CHECKPOINT FROM AN EARLIER, INTERRUPTED RUN MOVES THE
+008540*    START POINT PAST THE LAST INDICE THAT WAS COMPLETED AND
+008550*    RESTORES THE RULE/PLAIN COUNTS SO THE TRAILER AT THE END OF
+008560*    THIS RUN STILL RECONCILES OVER THE WHOLE RANGE.
+008570     OPEN INPUT CHKPT-FILE.
+008580     IF WS-CHKPT-STATUS = '00'
+008590         READ CHKPT-FILE
+008600             AT END
+008610                 CONTINUE
+008620             NOT AT END
+008630                 COMPUTE WS-START-RANGE = CHKPT-LAST-INDICE + 1
+008640                 MOVE 'Y' TO WS-RESUMED
+008650                 MOVE CHKPT-RULE-MATCH-COUNTS TO
+008655                     WS-RULE-COUNTS-AREA
+008700                 MOVE CHKPT-PLAIN-COUNT TO WS-PLAIN-COUNT
+008710         END-READ
+008720         CLOSE CHKPT-FILE
+008730     END-IF.
+008740
+008750 WRITE-CHECKPOINT.
+008760*    OVERWRITE THE SMALL CHECKPOINT FILE WITH THE LAST INDICE
+008770*    FULLY PROCESSED. A REWRITTEN COPY REPLACES THE OLD ONE EACH
+008780*    TIME SINCE ONLY THE MOST RECENT CHECKPOINT MATTERS. A FAILED
+008781*    OPEN OR WRITE DOES NOT ABORT THE RUN - THE CLASSIFICATION
+008782*    WORK ITSELF IS STILL GOOD - BUT IT MUST NOT PASS SILENTLY,
+008783*    SINCE IT MEANS THE RESTART GUARANTEE FROM THIS POINT ON IS
+008784*    GONE FOR THIS RUN.
+008790     MOVE indice TO CHKPT-LAST-INDICE.
+008800     MOVE WS-RULE-COUNTS-AREA TO CHKPT-RULE-MATCH-COUNTS.
+008850     MOVE WS-PLAIN-COUNT TO CHKPT-PLAIN-COUNT.
+008860     OPEN OUTPUT CHKPT-FILE.
+008865     IF WS-CHKPT-STATUS NOT = '00'
+008866         DISPLAY "FIZZBUZZ: UNABLE TO OPEN CHKPTFIL, STATUS="
+008867             WS-CHKPT-STATUS
+008868         IF WS-RETURN-CODE < 4
+008869             MOVE 4 TO WS-RETURN-CODE
+008870         END-IF
+008871     ELSE
+008872         WRITE CHKPT-RECORD
+008873         IF WS-CHKPT-STATUS NOT = '00'
+008874             DISPLAY "FIZZBUZZ: WRITE TO CHKPTFIL FAILED, STATUS="
+008875                 WS-CHKPT-STATUS
+008876             IF WS-RETURN-CODE < 4
+008877                 MOVE 4 TO WS-RETURN-CODE
+008878             END-IF
+008879         END-IF
+008880         CLOSE CHKPT-FILE
+008881     END-IF.
+008890
+008900 CLEAR-CHECKPOINT.
+008910*    A CLEAN COMPLETION NEEDS NO RESTART POINT - TRUNCATE THE
+008920*    CHECKPOINT FILE SO THE NEXT RUN STARTS FROM WS-START-RANGE.
+008930     OPEN OUTPUT CHKPT-FILE.
+008940     CLOSE CHKPT-FILE.
+008950
+008960 CLASSIFY-INDICE.
+008970*    WALK THE ACTIVE RULE TABLE, APPENDING EACH MATCHING RULE'S
+008980*    LABEL TO THE CLASSIFICATION TEXT. AN INDICE THAT MATCHES NO
+008990*    RULE IS CLASSIFIED BY ITS OWN NUMERIC VALUE, AS BEFORE.
+009100     MOVE SPACES TO WS-CLASSIFICATION.
+009200     MOVE 'N' TO WS-ANY-RULE-MATCHED.
+009300     MOVE 'N' TO fizzFlag.
+009400     MOVE 'N' TO buzzFlag.
+009500     PERFORM VARYING RULE-IDX FROM 1 BY 1
+009600             UNTIL RULE-IDX > WS-RULE-COUNT
+009700         IF WS-RULE-ACTIVE(RULE-IDX) = 'Y' AND
+009710            FUNCTION MOD(indice WS-RULE-DIVISOR(RULE-IDX)) = 0
+009800             STRING FUNCTION TRIM(WS-CLASSIFICATION)
+009810                    DELIMITED BY SIZE
+009900                    FUNCTION TRIM(WS-RULE-LABEL(RULE-IDX))
+009910                    DELIMITED BY SIZE
+010000                    INTO WS-CLASSIFICATION
+010100             END-STRING
+010200             ADD 1 TO WS-RULE-MATCH-COUNT(RULE-IDX)
+010300             MOVE 'Y' TO WS-ANY-RULE-MATCHED
+010400             IF RULE-IDX = 1
+010500                 MOVE 'Y' TO fizzFlag
+010600             END-IF
+010700             IF RULE-IDX = 2
+010800                 MOVE 'Y' TO buzzFlag
+010900             END-IF
+011000         END-IF
+011100     END-PERFORM.
+011300     IF WS-ANY-RULE-MATCHED = 'N'
+011400         MOVE indice TO WS-CLASSIFICATION
+011500         ADD 1 TO WS-PLAIN-COUNT
+011600     END-IF.
+011700
+011800 BUFFER-OUT-RECORD.
+011900*    STAGE EACH ITERATION'S INDICE, FLAGS AND RESOLVED
+012000*    CLASSIFICATION INTO THE BATCH BUFFER, FLUSHING TO OUT-FILE
+012100*    ONCE WS-BATCH-SIZE ROWS HAVE ACCUMULATED. OUT-FIZZ-FLAG/
+012200*    OUT-BUZZ-FLAG MIRROR RULE-TABLE ENTRIES 1 AND 2 FOR
+012210*    DOWNSTREAM READERS BUILT AGAINST THE ORIGINAL LAYOUT - ANY
+012310*    RULES ONLY SHOW UP IN OUT-CLASSIFICATION. EVERY FLUSH HERE IS
+012311*    PAIRED WITH A CHECKPOINT UPDATE (FLUSH-AND-CHECKPOINT) SO
+012312*    CHKPT-FILE NEVER LAGS BEHIND WHAT IS ALREADY DURABLY ON
+012313*    OUT-FILE - A RESTART THAT TRUSTS CHKPT-LAST-INDICE MUST NEVER
+012314*    RE-WRITE A ROW THIS RUN ALREADY FLUSHED.
+012320     ADD 1 TO WS-BATCH-COUNT.
+012330     SET BATCH-IDX TO WS-BATCH-COUNT.
+012340     MOVE indice            TO WS-BUF-INDICE(BATCH-IDX).
+012350     MOVE fizzFlag          TO WS-BUF-FIZZ(BATCH-IDX).
+012360     MOVE buzzFlag          TO WS-BUF-BUZZ(BATCH-IDX).
+012370     MOVE WS-CLASSIFICATION TO WS-BUF-CLASS(BATCH-IDX).
+012380     IF WS-BATCH-COUNT >= WS-BATCH-SIZE
+012390         PERFORM FLUSH-AND-CHECKPOINT
+012400     END-IF.
+012410
+012420 FLUSH-OUT-BUFFER.
+012430*    WRITE EVERY BUFFERED ROW TO OUT-FILE AND EMPTY THE BUFFER.
+012440*    A WRITE FAILURE STOPS THE FLUSH IN PLACE AND SETS
+012450*    WS-OUT-WRITE-FAILED SO MAIN-PARAGRAPH ABORTS THE RUN (SEE
+012460*    THE RETURN-CODE SCHEME NOTE ON WS-RETURN-CODE) RATHER THAN
+012470*    SILENTLY DROPPING ROWS WHILE WS-RECORDS-WRITTEN KEEPS
+012480*    CLIMBING. CALLERS WANTING THE RESTART CHECKPOINT KEPT IN
+012481*    SYNC WITH OUT-FILE SHOULD PERFORM FLUSH-AND-CHECKPOINT
+012482*    INSTEAD OF CALLING THIS DIRECTLY.
+012490     PERFORM VARYING BATCH-IDX FROM 1 BY 1
+012500             UNTIL BATCH-IDX > WS-BATCH-COUNT
+012510                 OR WS-OUT-WRITE-FAILED = 'Y'
+012520         MOVE WS-BUF-INDICE(BATCH-IDX) TO OUT-INDICE
+012530         MOVE WS-BUF-FIZZ(BATCH-IDX)   TO OUT-FIZZ-FLAG
+012540         MOVE WS-BUF-BUZZ(BATCH-IDX)   TO OUT-BUZZ-FLAG
+012550         MOVE WS-BUF-CLASS(BATCH-IDX)  TO OUT-CLASSIFICATION
+012560         WRITE OUT-RECORD
+012570         IF WS-OUT-STATUS = '00'
+012580             ADD 1 TO WS-RECORDS-WRITTEN
+012590         ELSE
+012600             MOVE 'Y' TO WS-OUT-WRITE-FAILED
+012610             DISPLAY "FIZZBUZZ: WRITE TO OUTFILE FAILED, STATUS="
+012620                 WS-OUT-STATUS
+012630         END-IF
+012640     END-PERFORM.
+012650     MOVE 0 TO WS-BATCH-COUNT.
+012660
+012670 FLUSH-AND-CHECKPOINT.
+012680*    A FLUSH THAT IS NOT IMMEDIATELY FOLLOWED BY A CHECKPOINT
+012690*    UPDATE LEAVES OUT-FILE AHEAD OF CHKPT-FILE - A RESTART WOULD
+012700*    THEN REPROCESS AND RE-WRITE ROWS ALREADY ON DISK. EVERY
+012710*    PHYSICAL FLUSH (THE AUTOMATIC ONE IN BUFFER-OUT-RECORD AND
+012720*    THE END-OF-RANGE ONE IN MAIN-PARAGRAPH) GOES THROUGH HERE
+012730*    RATHER THAN CALLING FLUSH-OUT-BUFFER DIRECTLY.
+012740     PERFORM FLUSH-OUT-BUFFER.
+012750     IF WS-OUT-WRITE-FAILED = 'N'
+012760         PERFORM WRITE-CHECKPOINT
+012770     END-IF.
+012900
+013000 WRITE-TRAILER.
+013100*    RECONCILIATION TOTALS FOR THE RUN, DISPLAYED AND WRITTEN AS
+013200*    THE LAST RECORD OF OUT-FILE. EACH RULE'S COUNT IS HOW MANY
+013300*    INDICES WERE A MULTIPLE OF THAT RULE'S DIVISOR (ALONE OR
+013400*    COMBINED WITH ANOTHER RULE), SO IT RECONCILES DIRECTLY
+013500*    AGAINST "EXPECTED MULTIPLES OF N IN THIS RANGE".
+013600     IF NOT WS-MODE-IS-EXTRACT
+013610         PERFORM VARYING RULE-IDX FROM 1 BY 1
+013700                 UNTIL RULE-IDX > WS-RULE-COUNT
+013710             IF WS-RULE-ACTIVE(RULE-IDX) = 'Y'
+013800                 DISPLAY WS-RULE-LABEL(RULE-IDX) " COUNT: "
+013900                         WS-RULE-MATCH-COUNT(RULE-IDX)
+013910             END-IF
+014000         END-PERFORM
+014300         DISPLAY "PLAIN COUNT: " WS-PLAIN-COUNT
+014310     END-IF.
+014350*    OUT-RECORD AND OUT-TRAILER-RECORD SHARE THE SAME FD STORAGE,
+014360*    SO OUT-TRAILER-ID MUST BE SET HERE RATHER THAN RELYING ON
+014370*    ITS VALUE CLAUSE - BY NOW IT HOLDS WHATEVER THE LAST
+014380*    OUT-RECORD WRITE LEFT BEHIND.
+014390     MOVE 'TRAILER' TO OUT-TRAILER-ID.
+014400     MOVE WS-RULE-COUNT        TO OUT-RULE-COUNT.
+014450     MOVE WS-RULE-COUNTS-AREA  TO OUT-RULE-MATCH-COUNTS.
+014500     MOVE WS-PLAIN-COUNT       TO OUT-PLAIN-COUNT.
+014600     WRITE OUT-TRAILER-RECORD.
+014700
+014800 DISPLAY-TIMING.
+014810*    ELAPSED TIME AND THROUGHPUT FOR THE RUN, FOR SIZING HOW LONG
+014820*    A LARGE RANGE WILL TAKE. NOT CORRECTED FOR A RUN THAT SPANS
+014830*    MIDNIGHT BEYOND WRAPPING ONCE - SEE THE WORKING-STORAGE NOTE
+014840*    ON WS-RUN-START-TIME.
+014850     COMPUTE WS-START-TOTAL-CS =
+014860         ((WS-START-HH * 60 + WS-START-MM) * 60 + WS-START-SS)
+014870             * 100 + WS-START-CC.
+014880     COMPUTE WS-END-TOTAL-CS =
+014890         ((WS-END-HH * 60 + WS-END-MM) * 60 + WS-END-SS)
+014900             * 100 + WS-END-CC.
+014910     IF WS-END-TOTAL-CS >= WS-START-TOTAL-CS
+014920         COMPUTE WS-ELAPSED-HUNDREDTHS =
+014930             WS-END-TOTAL-CS - WS-START-TOTAL-CS
+014940     ELSE
+014950         COMPUTE WS-ELAPSED-HUNDREDTHS =
+014960             WS-END-TOTAL-CS - WS-START-TOTAL-CS + 8640000
+014970     END-IF.
+014980     IF WS-ELAPSED-HUNDREDTHS > 0
+014990         COMPUTE WS-RECORDS-PER-SEC =
+015000             WS-RECORDS-WRITTEN * 100 / WS-ELAPSED-HUNDREDTHS
+015010     ELSE
+015020         MOVE WS-RECORDS-WRITTEN TO WS-RECORDS-PER-SEC
+015030     END-IF.
+015040     IF NOT WS-MODE-IS-EXTRACT
+015050         DISPLAY "RECORDS WRITTEN: " WS-RECORDS-WRITTEN
+015060         DISPLAY "ELAPSED (HUNDREDTHS OF A SECOND): "
+015070             WS-ELAPSED-HUNDREDTHS
+015080         DISPLAY "THROUGHPUT (RECORDS/SEC): " WS-RECORDS-PER-SEC
+015090     END-IF.
+015100
+015200 WRITE-AUDIT-RECORD.
+015210*    ONE LINE APPENDED TO AUDITFIL FOR EVERY RUN, REGARDLESS OF
+015220*    RUN MODE, SO THERE IS A PERMANENT RECORD OF WHO RAN
+015230*    FIZZBUZZ, WITH WHAT PARAMETERS, WHEN, AND HOW IT CAME OUT -
+015240*    EVEN A VALIDATE-ONLY RUN THAT NEVER TOUCHES OUT-FILE STILL
+015250*    LOGS AN ENTRY, SINCE THE AUDIT TRAIL IS A COMPLIANCE RECORD
+015260*    RATHER THAN PART OF THE RUN-MODE OUTPUT. A FAILED OPEN OR
+015261*    WRITE HERE DOES NOT ABORT THE RUN - THE CLASSIFICATION WORK
+015262*    ITSELF IS STILL GOOD - BUT IT MUST NOT PASS SILENTLY, SINCE
+015263*    IT MEANS THIS RUN HAS NO AUDIT TRAIL ENTRY (SEE THE RETURN-
+015264*    CODE SCHEME NOTE ON WS-RETURN-CODE).
+015270     IF WS-AUDIT-USER-ID = SPACES
+015280         ACCEPT WS-AUDIT-USER-ID FROM ENVIRONMENT "LOGNAME"
+015290         IF WS-AUDIT-USER-ID = SPACES
+015300             ACCEPT WS-AUDIT-USER-ID FROM ENVIRONMENT "USER"
+015310         END-IF
+015320     END-IF.
+015321     IF WS-AUDIT-JOB-NAME = SPACES
+015322         ACCEPT WS-AUDIT-JOB-NAME FROM ENVIRONMENT "JOBNAME"
+015323     END-IF.
+015330     ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+015340     ACCEPT AUDIT-RUN-TIME FROM TIME.
+015350     MOVE WS-AUDIT-USER-ID     TO AUDIT-USER-ID.
+015351     MOVE WS-AUDIT-JOB-NAME    TO AUDIT-JOB-NAME.
+015360     MOVE WS-RUN-MODE          TO AUDIT-RUN-MODE.
+015370     MOVE WS-START-RANGE       TO AUDIT-START-RANGE.
+015380     MOVE WS-END-RANGE         TO AUDIT-END-RANGE.
+015390     MOVE WS-RETURN-CODE       TO AUDIT-RETURN-CODE.
+015400     MOVE WS-RECORDS-WRITTEN   TO AUDIT-RECORDS-WRITTEN.
+015401     MOVE WS-RULE-DEFAULTS     TO AUDIT-RULE-TABLE.
+015402     MOVE WS-RULE-COUNTS-AREA  TO AUDIT-RULE-MATCH-COUNTS.
+015403     MOVE WS-PLAIN-COUNT       TO AUDIT-PLAIN-COUNT.
+015404     MOVE WS-ELAPSED-HUNDREDTHS TO AUDIT-ELAPSED-HUNDREDTHS.
+015405     MOVE WS-RECORDS-PER-SEC   TO AUDIT-RECORDS-PER-SEC.
+015410     OPEN EXTEND AUDIT-FILE.
+015420     IF WS-AUDIT-STATUS = '05' OR WS-AUDIT-STATUS = '35'
+015430         OPEN OUTPUT AUDIT-FILE
+015440     END-IF.
+015441     IF WS-AUDIT-STATUS NOT = '00'
+015442         DISPLAY "FIZZBUZZ: UNABLE TO OPEN AUDITFIL, STATUS="
+015443             WS-AUDIT-STATUS
+015444         IF WS-RETURN-CODE < 4
+015445             MOVE 4 TO WS-RETURN-CODE
+015446         END-IF
+015447     ELSE
+015450         WRITE AUDIT-RECORD
+015451         IF WS-AUDIT-STATUS NOT = '00'
+015452             DISPLAY "FIZZBUZZ: WRITE TO AUDITFIL FAILED, STATUS="
+015453                 WS-AUDIT-STATUS
+015454             IF WS-RETURN-CODE < 4
+015455                 MOVE 4 TO WS-RETURN-CODE
+015456             END-IF
+015457         END-IF
+015460         CLOSE AUDIT-FILE
+015461     END-IF.
